@@ -5,16 +5,55 @@
       ******************************************************************
        identification division.
        program-id. variaveis.
+       environment division.
+       input-output section.
+       file-control.
+
+       select devedores assign to './files/devedores.dat'
+       organization is sequential
+       file status is ws-devedor-status.
+
        data division.
        file section.
+       fd devedores.
+       copy "devedor.cpy".
+
        working-storage section.
-       77 ws-aux-nome      pic x(30).
-       77 ws-aux-divida    pic 9(13)V99.
+       copy "pessoa.cpy".
+
+       77 ws-devedor-status   pic x(2) value spaces.
+           88 ws-devedor-ok               value "00".
+           88 ws-devedor-nao-existe       value "35".
+       77 ws-aux-divida    pic 9(13).
+       77 ws-aux-divida-x  redefines ws-aux-divida pic x(13).
+       77 ws-entrada-ok    pic x value "N".
+           88 ws-entrada-valida value "S".
        77 ws-total         pic 9(8).
       *    cria uma mascara de edição para o valor total
-       77 ws-ed-total      pic $$,$$$,$$9.99.
+       77 ws-ed-total      pic $$$,$$$,$$9.99.
+      *    taxa de juros e multa aplicadas sobre parcelas em atraso
+       77 ws-taxa-juros    pic v9(4) value .0200.
+       77 ws-taxa-multa    pic v9(4) value .0200.
+       77 ws-qtd-atraso    pic 9(3).
+       77 ws-vlr-juros     pic 9(8)v99.
+       77 ws-vlr-multa     pic 9(8)v99.
+       77 ws-opcao         pic x(1).
+           88 ws-opcao-buscar      value "1".
+           88 ws-opcao-cadastrar   value "2".
+           88 ws-opcao-valida      values "1" "2".
+       77 ws-eof           pic x value "N".
+       77 ws-busca-tipo    pic x(1).
+           88 ws-busca-por-nome        value "N" "n".
+           88 ws-busca-por-telefone    value "T" "t".
+           88 ws-busca-tipo-valida     values "N" "n" "T" "t".
+       77 ws-busca-valor   pic x(15).
+       77 ws-busca-achou-flag pic x value "N".
+           88 ws-busca-achou      value "S".
+       77 ws-resposta-atualiza pic x value "N".
+           88 ws-atualiza-sim       value "S" "s".
        01 ws-reg.
-           03 ws-nome.     
+           03 ws-id                 pic 9(2).
+           03 ws-nome.
                05 ws-primeiro-nome  pic x(15).
                05 ws-ultimo-nome    pic x(15).
            03 ws-telefone           pic x(9).
@@ -26,19 +65,53 @@
                88 ws-pg             value "S" "N".
 
        procedure division.
+
+           perform until ws-opcao-valida
+               display "1 - Buscar devedor existente"
+               display "2 - Cadastrar nova divida"
+               accept ws-opcao
+
+               if not ws-opcao-valida
+                   display "Opcao invalida. Informe 1 ou 2."
+               end-if
+           end-perform
+
+           if ws-opcao-buscar
+               perform busca-devedor
+           else
+               perform cadastra-devedor
+           end-if
+
+           goback.
+
+       cadastra-devedor.
+
+           display "Codigo da pessoa (2 digitos, conforme "
+                   "registros.txt): "
+           accept cad-id
+
            display "Nome do clinte: "
-           accept ws-aux-nome
+           accept cad-nome
 
-           display "Divida: (valor parc + qtd parc + qtd parc pag)"
-           accept ws-aux-divida
+           perform accepta-divida
 
-           display "Telefone:"
-           accept ws-telefone
+           perform accepta-telefone
 
-           move ws-aux-nome to ws-nome
+           move cad-id       to ws-id
+           move cad-nome     to ws-nome
+           move cad-telefone to ws-telefone
 
            move ws-aux-divida to ws-divida
 
+           if ws-vlr-parc is not numeric or
+              ws-qrd-parc is not numeric or
+              ws-parc-pgs is not numeric
+               display "Divida invalida apos separacao dos campos. "
+                       "Reinicie a digitacao."
+               perform accepta-divida
+               move ws-aux-divida to ws-divida
+           end-if
+
            display "Primero nome: " ws-primeiro-nome
            display "Ultimo nome: " ws-ultimo-nome
            display "Valor das parcelas: " ws-vlr-parc
@@ -59,11 +132,23 @@
            move zeros to ws-total
            move zeros to ws-ed-total
 
-           compute ws-total = (ws-parc-pgs - ws-qrd-parc) *
-      -    ws-vlr-parc
+      *    parcelas em atraso são as parcelas ainda não pagas; sobre
+      /    elas incidem juros e multa antes de somar ao total restante
+           compute ws-qtd-atraso = ws-qrd-parc - ws-parc-pgs
+
+           compute ws-vlr-juros rounded =
+                   ws-vlr-parc * ws-qtd-atraso * ws-taxa-juros
+
+           compute ws-vlr-multa rounded =
+                   ws-vlr-parc * ws-qtd-atraso * ws-taxa-multa
+
+           compute ws-total = (ws-qrd-parc - ws-parc-pgs) *
+      -    ws-vlr-parc + ws-vlr-juros + ws-vlr-multa
 
            move ws-total to ws-ed-total
 
+           display "Parcelas em atraso: " ws-qtd-atraso
+           display "Juros: " ws-vlr-juros " Multa: " ws-vlr-multa
            display "Divida restante: " ws-ed-total
            
            if ws-total not equal  zeroes then
@@ -74,9 +159,200 @@
 
            if ws-sts-divida = "S" then
                display "A divida está paga"
-           else 
+           else
                display "A divida não está paga"
-           end-if 
+           end-if
 
-           goback.
-       end program variaveis.
\ No newline at end of file
+           perform grava-devedor.
+
+       busca-devedor.
+
+           move space to ws-busca-tipo
+
+           perform until ws-busca-tipo-valida
+               display "Buscar por (N)ome ou (T)elefone: "
+               accept ws-busca-tipo
+
+               if not ws-busca-tipo-valida
+                   display "Opcao invalida. Informe N ou T."
+               end-if
+           end-perform
+
+           display "Informe o valor de busca: "
+           accept ws-busca-valor
+
+           move "N" to ws-eof
+           move "N" to ws-busca-achou-flag
+
+           open i-o devedores
+
+           if ws-devedor-ok
+               perform until ws-eof = "S"
+                   read devedores
+                       at end move "S" to ws-eof
+                       not at end
+                           perform confere-devedor-busca
+                   end-read
+               end-perform
+
+               close devedores
+           else
+               if ws-devedor-nao-existe
+                   display "Ainda nao ha devedores cadastrados."
+               else
+                   display "ERRO ao abrir devedores.dat - file status "
+                           ws-devedor-status
+               end-if
+           end-if
+
+           if not ws-busca-achou
+               display "Nenhum devedor encontrado com esse criterio."
+           end-if.
+
+       confere-devedor-busca.
+
+           if (ws-busca-por-nome and dev-primeiro-nome = ws-busca-valor)
+              or (ws-busca-por-telefone and
+                  dev-telefone = ws-busca-valor (1:9))
+
+               move "S" to ws-busca-achou-flag
+               perform mostra-devedor-encontrado
+               perform pergunta-atualiza-devedor
+           end-if.
+
+       mostra-devedor-encontrado.
+
+           display "----------------------------------------"
+           display "Codigo da pessoa: " dev-id
+           display "Primeiro nome: " dev-primeiro-nome
+           display "Ultimo nome: " dev-ultimo-nome
+           display "Telefone: " dev-telefone
+           display "Valor das parcelas: " dev-vlr-parc
+           display "Quantidade de parcelas: " dev-qrd-parc
+           display "Parcelas pagas: " dev-parc-pgs
+           display "Status divida: " dev-sts-divida
+           display "----------------------------------------".
+
+       pergunta-atualiza-devedor.
+
+           move "N" to ws-resposta-atualiza
+
+           display "Registrar uma parcela paga para este devedor? "
+                   "(S/N)"
+           accept ws-resposta-atualiza
+
+           if ws-atualiza-sim
+               perform atualiza-parcela-devedor
+           end-if.
+
+       atualiza-parcela-devedor.
+
+           if dev-parc-pgs >= dev-qrd-parc
+               display "Todas as parcelas ja estao pagas - nada a "
+                       "atualizar."
+               exit paragraph
+           end-if
+
+           add 1 to dev-parc-pgs
+
+      *    recalcula juros/multa/total sobre as parcelas ainda em
+      /    atraso, com a mesma logica de cadastra-devedor (req005)
+           compute ws-qtd-atraso = dev-qrd-parc - dev-parc-pgs
+
+           compute ws-vlr-juros rounded =
+                   dev-vlr-parc * ws-qtd-atraso * ws-taxa-juros
+
+           compute ws-vlr-multa rounded =
+                   dev-vlr-parc * ws-qtd-atraso * ws-taxa-multa
+
+           compute ws-total = (dev-qrd-parc - dev-parc-pgs) *
+      -    dev-vlr-parc + ws-vlr-juros + ws-vlr-multa
+
+           move ws-total to ws-ed-total
+
+           if ws-total not equal zeroes
+               move "N" to dev-sts-divida
+           else
+               move "S" to dev-sts-divida
+           end-if
+
+           rewrite devedor-reg
+
+           if ws-devedor-ok
+               display "Parcela paga registrada. Parcelas pagas: "
+                       dev-parc-pgs
+               display "Juros: " ws-vlr-juros " Multa: " ws-vlr-multa
+               display "Divida restante: " ws-ed-total
+               display "Status divida: " dev-sts-divida
+           else
+               display "ERRO ao atualizar devedores.dat - file "
+                       "status " ws-devedor-status
+           end-if.
+
+       grava-devedor.
+
+           open extend devedores
+
+           if ws-devedor-nao-existe
+               open output devedores
+           end-if
+
+           if not ws-devedor-ok
+               display "ERRO ao abrir devedores.dat - file status "
+                       ws-devedor-status
+               display "O registro nao pode ser persistido."
+               exit paragraph
+           end-if
+
+           move ws-reg to devedor-reg
+
+           write devedor-reg
+
+           if not ws-devedor-ok
+               display "ERRO ao gravar devedores.dat - file status "
+                       ws-devedor-status
+           else
+               display "Registro de divida persistido em devedores.dat"
+           end-if
+
+           close devedores.
+
+       accepta-divida.
+
+           move "N" to ws-entrada-ok
+
+           perform until ws-entrada-valida
+               display "Divida: (valor parc + qtd parc + qtd parc pag)"
+               accept ws-aux-divida-x
+
+               if ws-aux-divida-x is numeric
+                   move ws-aux-divida to ws-divida
+                   if ws-parc-pgs > ws-qrd-parc
+                       display "Parcelas pagas nao pode ser maior "
+                               "que a quantidade de parcelas. "
+                               "Informe novamente."
+                   else
+                       move "S" to ws-entrada-ok
+                   end-if
+               else
+                   display "Valor invalido. Informe somente numeros."
+               end-if
+           end-perform.
+
+       accepta-telefone.
+
+           move "N" to ws-entrada-ok
+
+           perform until ws-entrada-valida
+               display "Telefone:"
+               accept cad-telefone
+
+               if cad-telefone is numeric and cad-telefone not = spaces
+                   move "S" to ws-entrada-ok
+               else
+                   display "Telefone invalido. Informe somente "
+                           "numeros (DDD + numero)."
+               end-if
+           end-perform.
+
+       end program variaveis.
