@@ -0,0 +1,238 @@
+      ******************************************************************
+      * author wilian albrecht
+      * date: 08/08/2026
+      * purporse: reconciliar os cadastros de registros.txt com os
+      * devedores de devedores.dat, cruzando pelo codigo da pessoa
+      * (pessoa-id/dev-id), e relatar pessoas sem devedor
+      * correspondente e devedores sem cadastro
+      ******************************************************************
+       identification division.
+       program-id. reconcilia.
+       environment division.
+       input-output section.
+       file-control.
+
+       select pessoa assign to './files/registros.txt'
+       organization is indexed
+       record key is pessoa-id
+       file status is ws-pessoa-status.
+
+       select devedores assign to './files/devedores.dat'
+       organization is sequential
+       file status is ws-devedor-status.
+
+       select rel-reconciliacao
+              assign to './files/relatorio_reconciliacao.txt'
+       organization is line sequential
+       file status is ws-rel-status.
+
+       data division.
+       file section.
+       fd pessoa.
+       copy "registro-pessoa.cpy".
+
+       fd devedores.
+       copy "devedor.cpy".
+
+       fd rel-reconciliacao.
+       01 rel-linha            pic x(100).
+
+       working-storage section.
+       77 ws-pessoa-status     pic x(2) value spaces.
+           88 ws-pessoa-ok             value "00".
+           88 ws-pessoa-eof            value "10".
+           88 ws-pessoa-nao-existe     value "35".
+       77 ws-devedor-status    pic x(2) value spaces.
+           88 ws-devedor-ok            value "00".
+           88 ws-devedor-eof           value "10".
+           88 ws-devedor-nao-existe    value "35".
+       77 ws-rel-status        pic x(2) value spaces.
+           88 ws-rel-ok                value "00".
+           88 ws-rel-nao-existe        value "35".
+
+       77 ws-eof               pic x value "N".
+       77 ws-max-devedores     pic 9(3) value 50.
+       77 ws-idx-dev           pic 9(3) value zeros.
+       77 ws-total-devedores   pic 9(3) value zeros.
+       77 ws-total-pessoas     pic 9(3) value zeros.
+       77 ws-total-sem-devedor pic 9(3) value zeros.
+       77 ws-total-sem-pessoa  pic 9(3) value zeros.
+       77 ws-achou-flag        pic x value "N".
+           88 ws-achou             value "S".
+
+       01 ws-dev-tab.
+           03 ws-dev-item occurs 50 times indexed by ws-idx-tab.
+               05 ws-dev-id            pic 9(2).
+               05 ws-dev-primeiro-nome pic x(15).
+               05 ws-dev-casado-flag   pic x value "N".
+                   88 ws-dev-casado        value "S".
+
+       01 ws-linha-match.
+           05 filler          pic x(15) value "PESSOA/DEVEDOR ".
+           05 filler          pic x(9)  value "OK      :".
+           05 ws-m-id         pic z9.
+           05 filler          pic x(1)  value space.
+           05 ws-m-nome       pic x(15).
+
+       01 ws-linha-sem-devedor.
+           05 filler          pic x(40) value
+              "PESSOA SEM DEVEDOR CORRESPONDENTE: ".
+           05 ws-sd-id        pic z9.
+           05 filler          pic x(1)  value space.
+           05 ws-sd-nome      pic x(15).
+
+       01 ws-linha-sem-pessoa.
+           05 filler          pic x(40) value
+              "DEVEDOR SEM CADASTRO EM REGISTROS.TXT: ".
+           05 ws-sp-id        pic z9.
+           05 filler          pic x(1)  value space.
+           05 ws-sp-nome      pic x(15).
+
+       procedure division.
+
+           perform carrega-devedores
+
+           perform confere-pessoas
+
+           perform confere-devedores-nao-casados
+
+           display "Reconciliacao concluida - "
+                   ws-total-pessoas    " pessoa(s), "
+                   ws-total-devedores  " devedor(es), "
+                   ws-total-sem-devedor " sem devedor, "
+                   ws-total-sem-pessoa  " sem cadastro."
+
+           goback.
+
+       carrega-devedores.
+
+           move "N" to ws-eof
+
+           open input devedores
+
+           if ws-devedor-nao-existe
+               display "Nao ha devedores.dat - nada a reconciliar."
+               exit paragraph
+           end-if
+
+           if not ws-devedor-ok
+               display "ERRO ao abrir devedores.dat - file status "
+                       ws-devedor-status
+               exit paragraph
+           end-if
+
+           perform until ws-eof = "S"
+               read devedores
+                   at end move "S" to ws-eof
+                   not at end
+                       if ws-total-devedores < ws-max-devedores
+                           add 1 to ws-total-devedores
+                           move dev-id to
+                             ws-dev-id
+                               (ws-total-devedores)
+                           move dev-primeiro-nome to
+                             ws-dev-primeiro-nome
+                               (ws-total-devedores)
+                           move "N" to
+                             ws-dev-casado-flag
+                               (ws-total-devedores)
+                       else
+                           display "AVISO: devedores.dat tem mais de "
+                                   ws-max-devedores
+                                   " registros - excedente ignorado."
+                       end-if
+               end-read
+           end-perform
+
+           close devedores.
+
+       confere-pessoas.
+
+           move "N" to ws-eof
+
+           open input pessoa
+
+           if ws-pessoa-nao-existe
+               display "Nao ha registros.txt - nada a reconciliar."
+               exit paragraph
+           end-if
+
+           if not ws-pessoa-ok
+               display "ERRO ao abrir registros.txt - file status "
+                       ws-pessoa-status
+               exit paragraph
+           end-if
+
+           open output rel-reconciliacao
+
+           if not ws-rel-ok
+               display "ERRO ao abrir relatorio_reconciliacao.txt - "
+                       "file status " ws-rel-status
+               close pessoa
+               exit paragraph
+           end-if
+
+           perform until ws-eof = "S"
+               read pessoa
+                   at end move "S" to ws-eof
+                   not at end
+                       add 1 to ws-total-pessoas
+                       perform busca-devedor-da-pessoa
+               end-read
+           end-perform
+
+           close pessoa rel-reconciliacao.
+
+       busca-devedor-da-pessoa.
+
+           move "N" to ws-achou-flag
+
+           perform varying ws-idx-tab from 1 by 1
+                   until ws-idx-tab > ws-total-devedores
+               if ws-dev-id (ws-idx-tab) = pessoa-id
+                   move "S" to ws-achou-flag
+                   move "S" to ws-dev-casado-flag (ws-idx-tab)
+               end-if
+           end-perform
+
+           if ws-achou
+               move pessoa-id   to ws-m-id
+               move pessoa-nome to ws-m-nome
+               move ws-linha-match to rel-linha
+           else
+               add 1 to ws-total-sem-devedor
+               move pessoa-id   to ws-sd-id
+               move pessoa-nome to ws-sd-nome
+               move ws-linha-sem-devedor to rel-linha
+           end-if
+
+           write rel-linha.
+
+       confere-devedores-nao-casados.
+
+           open extend rel-reconciliacao
+
+           if ws-rel-nao-existe
+               open output rel-reconciliacao
+           end-if
+
+           if not ws-rel-ok
+               display "ERRO ao abrir relatorio_reconciliacao.txt - "
+                       "file status " ws-rel-status
+               exit paragraph
+           end-if
+
+           perform varying ws-idx-tab from 1 by 1
+                   until ws-idx-tab > ws-total-devedores
+               if not ws-dev-casado (ws-idx-tab)
+                   add 1 to ws-total-sem-pessoa
+                   move ws-dev-id (ws-idx-tab) to ws-sp-id
+                   move ws-dev-primeiro-nome (ws-idx-tab) to ws-sp-nome
+                   move ws-linha-sem-pessoa to rel-linha
+                   write rel-linha
+               end-if
+           end-perform
+
+           close rel-reconciliacao.
+
+       end program reconcilia.
