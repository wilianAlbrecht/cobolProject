@@ -1,58 +1,85 @@
+      ******************************************************************
+      * author wilian albrecht
+      * date: 08/08/2026
+      * purporse: menu principal que chama os demais programas do
+      * sistema (arquivos, person, variaveis, variaveis2, unstring)
+      ******************************************************************
+
        identification division.
        program-id. sections.
        data division.
-       file section.
        working-storage section.
-       77 ws-mostra            pic x(20) values spaces.
+       77 ws-opcao             pic x(1) value spaces.
+           88 ws-opcao-arquivos    value "1".
+           88 ws-opcao-person      value "2".
+           88 ws-opcao-variaveis   value "3".
+           88 ws-opcao-variaveis2  value "4".
+           88 ws-opcao-unstring    value "5".
+           88 ws-opcao-nomesbatch  value "6".
+           88 ws-opcao-manutencao  value "7".
+           88 ws-opcao-reconcilia  value "8".
+           88 ws-opcao-fechamento  value "9".
+           88 ws-opcao-sair        value "0".
+
        procedure division.
-       
-      *-------------------------sections-------------------------------*
-
-           main-proc section.
-           p001-proc1.
-               move 'p001-proc1'           to ws-mostra
-               display ws-mostra
-               perform sec-proc.
-
-           p001-proc2.
-                 if ws-mostra not equal  'p002-proc2' then
-                     move 'p001-proc2'           to ws-mostra
-                     display ws-mostra
-                     perform sec-proc
-                 end-if.
-           p001-proc3.
-                if ws-mostra not equal  'p002-proc3' then
-                    move 'p001-proc3'           to ws-mostra
-                    display ws-mostra
-                    perform p002-proc3
-                else 
-                     perform fim-proc
-                end-if.
-             
-        
-           sec-proc section.
-           p002-proc1.
-               if ws-mostra not equal  'p001-proc2' then
-                   move 'p002-proc2'             to ws-mostra
-                   display ws-mostra
-                   perform p001-proc2
-               end-if.
-                   
-           p002-proc2.
-               move 'p002-proc2'           to ws-mostra
-               display ws-mostra
-               perform p001-proc2.
-           p002-proc3.
-               move 'p002-proc2'           to ws-mostra
-               display ws-mostra
-               perform p001-proc3.
-        
-           fim-proc section.
-               move "fim-proc"             to ws-mostra
-               display ws-mostra
-        
+
+           perform until ws-opcao-sair
+
+               display "----------------------------------------"
+               display "1 - Registros de pessoas (arquivos)"
+               display "2 - Cadastro de pessoa/endereco (person)"
+               display "3 - Cadastro de devedores (variaveis)"
+               display "4 - Deposito/saque (variaveis2)"
+               display "5 - Exemplos de unstring (unstring)"
+               display "6 - Relatorio de nomes quebrados (nomesbatch)"
+               display "7 - Manutencao de registros (manutencao)"
+               display "8 - Reconciliacao registros x devedores"
+               display "9 - Fechamento do dia (fechamento)"
+               display "0 - Sair"
+               display "----------------------------------------"
+               accept ws-opcao
+
+               evaluate true
+                   when ws-opcao-arquivos
+                       call "arquivos"
+                       cancel "arquivos"
+                   when ws-opcao-person
+                       call "person"
+                       cancel "person"
+                   when ws-opcao-variaveis
+                       call "variaveis"
+                       cancel "variaveis"
+                   when ws-opcao-variaveis2
+                       call "variaveis2"
+                       cancel "variaveis2"
+                   when ws-opcao-unstring
+                       call "unstring"
+                       cancel "unstring"
+                   when ws-opcao-nomesbatch
+                       call "nomesbatch"
+                       cancel "nomesbatch"
+                   when ws-opcao-manutencao
+                       call "manutencao"
+                       cancel "manutencao"
+                   when ws-opcao-reconcilia
+                       call "reconcilia"
+                       cancel "reconcilia"
+                   when ws-opcao-fechamento
+                       call "fechamento"
+                       cancel "fechamento"
+                   when ws-opcao-sair
+                       continue
+                   when other
+                       display "Opcao invalida: " ws-opcao
+               end-evaluate
+
+      *        CANCEL acima garante que cada CALL comece com a
+      *        WORKING-STORAGE do subprograma reinicializada (VALUEs
+      *        originais), evitando que flags/88-levels de uma
+      *        invocacao anterior (ex.: sexo em person, ws-eof em
+      *        arquivos/nomesbatch) vazem para a proxima chamada.
+           end-perform
+
            goback.
 
        end program sections.
-      
-      
\ No newline at end of file
