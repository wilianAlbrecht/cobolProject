@@ -0,0 +1,238 @@
+      ******************************************************************
+      * author wilian albrecht
+      * date: 08/08/2026
+      * purporse: manutencao (crud) dos registros de registros.txt -
+      * incluir, listar, alterar o nome e inativar uma pessoa pelo
+      * codigo (pessoa-id)
+      ******************************************************************
+       identification division.
+       program-id. manutencao.
+       environment division.
+       input-output section.
+       file-control.
+
+       select pessoa assign to './files/registros.txt'
+       organization is indexed
+       record key is pessoa-id
+       access mode is dynamic
+       file status is ws-pessoa-status.
+
+       data division.
+       file section.
+       fd pessoa.
+       copy "registro-pessoa.cpy".
+
+       working-storage section.
+       copy "pessoa.cpy".
+
+       77 ws-pessoa-status      pic x(2) value spaces.
+           88 ws-pessoa-ok              value "00".
+           88 ws-pessoa-eof             value "10".
+           88 ws-pessoa-nao-encontrada  value "23".
+           88 ws-pessoa-nao-existe      value "35".
+       77 ws-eof                pic x value "N".
+
+       77 ws-opcao              pic x(1) value space.
+           88 ws-opcao-listar       value "1".
+           88 ws-opcao-incluir      value "2".
+           88 ws-opcao-alterar      value "3".
+           88 ws-opcao-inativar     value "4".
+           88 ws-opcao-sair         value "0".
+
+       77 ws-busca-id           pic 9(2).
+       77 ws-total-registros    pic 9(5).
+       77 ws-inclusao-ok-flag   pic x value "N".
+           88 ws-inclusao-ok        value "S".
+
+       procedure division.
+
+           perform until ws-opcao-sair
+
+               display "----------------------------------------"
+               display "1 - Listar registros"
+               display "2 - Incluir registro"
+               display "3 - Alterar nome de um registro"
+               display "4 - Inativar um registro"
+               display "0 - Sair"
+               display "----------------------------------------"
+               accept ws-opcao
+
+               evaluate true
+                   when ws-opcao-listar
+                       perform listar-registros
+                   when ws-opcao-incluir
+                       perform incluir-registro
+                   when ws-opcao-alterar
+                       perform alterar-registro
+                   when ws-opcao-inativar
+                       perform inativar-registro
+                   when ws-opcao-sair
+                       continue
+                   when other
+                       display "Opcao invalida: " ws-opcao
+               end-evaluate
+
+           end-perform
+
+           goback.
+
+       listar-registros.
+
+           move zeros to ws-total-registros
+           move "N"   to ws-eof
+
+           open input pessoa
+
+           if ws-pessoa-nao-existe
+               display "Nao ha registros.txt - nada a listar."
+               exit paragraph
+           end-if
+
+           if not ws-pessoa-ok
+               display "ERRO ao abrir registros.txt - file status "
+                       ws-pessoa-status
+               exit paragraph
+           end-if
+
+           perform until ws-eof = "S"
+               read pessoa next record
+                   at end move "S" to ws-eof
+                   not at end
+                       add 1 to ws-total-registros
+                       display "codigo: "   pessoa-id
+                               " nome: "    pessoa-nome
+                               " status: "  pessoa-status-reg
+                               " telefone: " pessoa-telefone
+               end-read
+           end-perform
+
+           close pessoa
+
+           display "Total de registros: " ws-total-registros.
+
+       incluir-registro.
+
+           open i-o pessoa
+
+           if ws-pessoa-nao-existe
+               open output pessoa
+           end-if
+
+           if not ws-pessoa-ok
+               display "ERRO ao abrir registros.txt para inclusao - "
+                       "file status " ws-pessoa-status
+               exit paragraph
+           end-if
+
+           move "N" to ws-inclusao-ok-flag
+
+           perform until ws-inclusao-ok
+               display "Codigo da pessoa (2 digitos): "
+               accept cad-id
+               display "Nome da pessoa: "
+               accept cad-nome-curto
+               display "Telefone: "
+               accept cad-telefone
+               display "Rua: "
+               accept cad-rua
+               display "Numero: "
+               accept cad-numero
+               display "Bairro: "
+               accept cad-bairro
+               display "Cidade: "
+               accept cad-cidade
+               display "UF: "
+               accept cad-uf
+               display "CEP: "
+               accept cad-cep
+
+               move cad-id         to pessoa-id
+               move cad-nome-curto to pessoa-nome
+               move "A"            to pessoa-status-reg
+               move cad-telefone   to pessoa-telefone
+               move cad-rua        to pessoa-rua
+               move cad-numero     to pessoa-numero
+               move cad-bairro     to pessoa-bairro
+               move cad-cidade     to pessoa-cidade
+               move cad-uf         to pessoa-uf
+               move cad-cep        to pessoa-cep
+
+               write pessoa-file
+                   invalid key
+                       display "ERRO: ja existe registro com codigo "
+                               pessoa-id " - informe outro codigo."
+                   not invalid key
+                       move "S" to ws-inclusao-ok-flag
+                       display "Registro incluido com sucesso."
+               end-write
+           end-perform
+
+           close pessoa.
+
+       alterar-registro.
+
+           display "Codigo da pessoa a alterar: "
+           accept ws-busca-id
+           display "Novo nome: "
+           accept cad-nome-curto
+
+           open i-o pessoa
+
+           if not ws-pessoa-ok
+               display "ERRO ao abrir registros.txt - file status "
+                       ws-pessoa-status
+               exit paragraph
+           end-if
+
+           move ws-busca-id to pessoa-id
+
+           read pessoa
+               invalid key
+                   display "Codigo nao encontrado - nada foi "
+                           "alterado."
+               not invalid key
+                   move cad-nome-curto to pessoa-nome
+                   rewrite pessoa-file
+                       invalid key
+                           display "ERRO ao alterar registro - "
+                                   "file status " ws-pessoa-status
+                       not invalid key
+                           display "Registro alterado com sucesso."
+                   end-rewrite
+           end-read
+
+           close pessoa.
+
+       inativar-registro.
+
+           display "Codigo da pessoa a inativar: "
+           accept ws-busca-id
+
+           open i-o pessoa
+
+           if not ws-pessoa-ok
+               display "ERRO ao abrir registros.txt - file status "
+                       ws-pessoa-status
+               exit paragraph
+           end-if
+
+           move ws-busca-id to pessoa-id
+
+           read pessoa
+               invalid key
+                   display "Codigo nao encontrado - nada foi "
+                           "inativado."
+               not invalid key
+                   move "I" to pessoa-status-reg
+                   rewrite pessoa-file
+                       invalid key
+                           display "ERRO ao inativar registro - "
+                                   "file status " ws-pessoa-status
+                       not invalid key
+                           display "Registro inativado com sucesso."
+                   end-rewrite
+           end-read
+
+           close pessoa.
+
+       end program manutencao.
