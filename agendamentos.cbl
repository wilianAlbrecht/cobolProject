@@ -0,0 +1,219 @@
+      ******************************************************************
+      * author wilian albrecht
+      * date: 08/08/2026
+      * purporse: aplicar no saldo os agendamentos cuja data ja chegou
+      ******************************************************************
+       identification division.
+       program-id. agendamentos.
+       environment division.
+       input-output section.
+       file-control.
+
+       select agendamentos-file assign to './files/agendamentos.dat'
+       organization is sequential
+       file status is ws-agendamento-status.
+
+       select agendamentos-novo assign to './files/agendamentos.novo'
+       organization is sequential
+       file status is ws-agendamento-novo-status.
+
+       select saldo-file assign to './files/saldo.dat'
+       organization is sequential
+       file status is ws-saldo-status.
+
+       select transacoes-file assign to './files/transacoes.log'
+       organization is sequential
+       file status is ws-transacao-status.
+
+       data division.
+       file section.
+       fd agendamentos-file.
+       01 agendamento-reg.
+           03 age-opcao            pic x(1).
+           03 age-valor            pic 9(5)v99.
+           03 age-data-agendada.
+               05 age-ano          pic x(4).
+               05 age-mes          pic x(2).
+               05 age-dia          pic x(2).
+               05 age-hora         pic x(2).
+               05 age-minuto       pic x(2).
+               05 age-segundo      pic x(2).
+           03 age-status           pic x(1).
+               88 age-pendente         value "P".
+               88 age-aplicado         value "A".
+
+       fd agendamentos-novo.
+       01 agendamento-novo-reg     pic x(23).
+
+       fd saldo-file.
+       01 saldo-reg                pic 9(5)v99.
+
+       fd transacoes-file.
+       copy "transacao.cpy".
+
+       working-storage section.
+       77 ws-agendamento-status      pic x(2) value spaces.
+           88 ws-agendamento-ok            value "00".
+           88 ws-agendamento-eof           value "10".
+           88 ws-agendamento-nao-existe    value "35".
+       77 ws-agendamento-novo-status pic x(2) value spaces.
+           88 ws-agendamento-novo-ok       value "00".
+       77 ws-saldo-status             pic x(2) value spaces.
+           88 ws-saldo-ok                  value "00".
+           88 ws-saldo-nao-existe          value "35".
+       77 ws-transacao-status         pic x(2) value spaces.
+           88 ws-transacao-ok              value "00".
+           88 ws-transacao-nao-existe      value "35".
+
+       77 ws-eof                pic x value "N".
+       77 ws-hoje                pic x(8).
+       77 ws-data-agendada-cmp   pic x(8).
+       77 ws-saldo-total         pic 9(5)v99 value zeros.
+       77 ws-total-lidos         pic 9(5) value zeros.
+       77 ws-total-aplicados     pic 9(5) value zeros.
+       77 ws-total-pendentes     pic 9(5) value zeros.
+
+       01 ws-data-trasacao.
+           05 ws-dia-transacao         pic x(2).
+           05 ws-mes-transacao         pic x(2).
+           05 ws-ano-transacao         pic x(4).
+           05 ws-hora-transacao        pic x(2).
+           05 ws-minuto-transacao      pic x(2).
+           05 ws-segundo-transacao     pic x(2).
+
+       procedure division.
+
+           move function current-date (1:8) to ws-hoje
+
+           perform le-saldo-anterior
+
+           open input agendamentos-file
+
+           if ws-agendamento-nao-existe
+               display "Nao ha agendamentos.dat - nada a processar."
+               goback
+           end-if
+
+           if not ws-agendamento-ok
+               display "ERRO ao abrir agendamentos.dat - file status "
+                       ws-agendamento-status
+               goback
+           end-if
+
+           open output agendamentos-novo
+
+           perform until ws-eof = "S"
+               read agendamentos-file
+                   at end move "S" to ws-eof
+                   not at end
+                       add 1 to ws-total-lidos
+                       perform processa-agendamento
+               end-read
+           end-perform
+
+           close agendamentos-file
+           close agendamentos-novo
+
+           perform grava-saldo
+
+           call "CBL_DELETE_FILE" using './files/agendamentos.dat'
+           call "CBL_RENAME_FILE" using './files/agendamentos.novo'
+                                       './files/agendamentos.dat'
+
+           display "Agendamentos lidos: " ws-total-lidos
+           display "Agendamentos aplicados: " ws-total-aplicados
+           display "Agendamentos ainda pendentes: " ws-total-pendentes
+
+           goback.
+
+       processa-agendamento.
+
+           move age-ano to ws-data-agendada-cmp (1:4)
+           move age-mes to ws-data-agendada-cmp (5:2)
+           move age-dia to ws-data-agendada-cmp (7:2)
+
+           if age-pendente and ws-data-agendada-cmp not > ws-hoje
+               if age-opcao = "1"
+                   add age-valor to ws-saldo-total
+               else
+                   if age-valor > ws-saldo-total
+                       display "Agendamento com saldo insuficiente - "
+                               "mantido como pendente."
+                       move agendamento-reg to agendamento-novo-reg
+                       write agendamento-novo-reg
+                       add 1 to ws-total-pendentes
+                       exit paragraph
+                   else
+                       subtract age-valor from ws-saldo-total
+                   end-if
+               end-if
+
+               move "A" to age-status
+               perform grava-log-agendamento
+               add 1 to ws-total-aplicados
+           else
+               if age-pendente
+                   add 1 to ws-total-pendentes
+               end-if
+           end-if
+
+           move agendamento-reg to agendamento-novo-reg
+           write agendamento-novo-reg.
+
+       grava-log-agendamento.
+
+           move function current-date to ws-data-trasacao
+
+           open extend transacoes-file
+
+           if ws-transacao-nao-existe
+               open output transacoes-file
+           end-if
+
+           if not ws-transacao-ok
+               display "ERRO ao gravar transacoes.log - file status "
+                       ws-transacao-status
+               exit paragraph
+           end-if
+
+           move age-opcao        to trans-opcao
+           move age-valor        to trans-valor
+           move ws-saldo-total   to trans-saldo-result
+           move ws-data-trasacao to trans-data
+           move "BRL"            to trans-moeda
+           move age-valor        to trans-valor-original
+
+           write transacao-reg
+
+           close transacoes-file.
+
+       le-saldo-anterior.
+
+           open input saldo-file
+
+           if ws-saldo-ok
+               read saldo-file
+               move saldo-reg to ws-saldo-total
+               close saldo-file
+           else
+               if not ws-saldo-nao-existe
+                   display "ERRO ao ler saldo.dat - file status "
+                           ws-saldo-status
+               end-if
+           end-if.
+
+       grava-saldo.
+
+           open output saldo-file
+
+           if not ws-saldo-ok
+               display "ERRO ao gravar saldo.dat - file status "
+                       ws-saldo-status
+               exit paragraph
+           end-if
+
+           write saldo-reg from ws-saldo-total
+
+           close saldo-file.
+
+       end program agendamentos.
