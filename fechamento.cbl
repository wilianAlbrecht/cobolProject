@@ -0,0 +1,346 @@
+      ******************************************************************
+      * author wilian albrecht
+      * date: 08/08/2026
+      * purporse: ler transacoes.log e gerar um relatorio de
+      * fechamento do dia (resumo de depositos, saques e saldo final)
+      ******************************************************************
+
+       identification division.
+       program-id. fechamento.
+       environment division.
+       input-output section.
+       file-control.
+
+       select transacoes-file assign to './files/transacoes.log'
+       organization is sequential
+       file status is ws-transacao-status.
+
+       select rel-fechamento
+              assign to './files/relatorio_fechamento.txt'
+       organization is line sequential
+       file status is ws-rel-status.
+
+       data division.
+       file section.
+       fd transacoes-file.
+       copy "transacao.cpy".
+
+       fd rel-fechamento.
+       01 rel-linha            pic x(100).
+
+       working-storage section.
+       77 ws-transacao-status  pic x(2) value spaces.
+           88 ws-transacao-ok          value "00".
+           88 ws-transacao-eof         value "10".
+           88 ws-transacao-nao-existe  value "35".
+       77 ws-rel-status        pic x(2) value spaces.
+           88 ws-rel-ok                value "00".
+       77 ws-eof               pic x value "N".
+
+       77 ws-total-transacoes  pic 9(5) value zeros.
+       77 ws-total-dep-qtd     pic 9(5) value zeros.
+       77 ws-total-dep-vlr     pic 9(7)v99 value zeros.
+       77 ws-total-saq-qtd     pic 9(5) value zeros.
+       77 ws-total-saq-vlr     pic 9(7)v99 value zeros.
+       77 ws-saldo-final       pic 9(5)v99 value zeros.
+
+      *    quebra de controle por data (req025 - resumo "por dia de
+      /    execucao"): transacoes.log e' um arquivo que so cresce
+      /    (OPEN EXTEND), entao um unico fechamento pode conter varios
+      /    dias - cada mudanca de trans-dia/mes/ano fecha o dia
+      /    corrente e inicia um novo grupo.
+       77 ws-primeiro-registro pic x value "S".
+           88 ws-eh-primeiro-registro value "S".
+       01 ws-dia-atual.
+           05 ws-dia-atual-dia     pic x(2).
+           05 ws-dia-atual-mes     pic x(2).
+           05 ws-dia-atual-ano     pic x(4).
+
+       77 ws-dia-qtd            pic 9(5) value zeros.
+       77 ws-dia-dep-qtd        pic 9(5) value zeros.
+       77 ws-dia-dep-vlr        pic 9(7)v99 value zeros.
+       77 ws-dia-saq-qtd        pic 9(5) value zeros.
+       77 ws-dia-saq-vlr        pic 9(7)v99 value zeros.
+       77 ws-dia-saldo-abertura pic 9(5)v99 value zeros.
+       77 ws-dia-saldo-fecho    pic 9(5)v99 value zeros.
+
+       01 ws-dia-cab.
+           05 filler          pic x(12) value "DIA ".
+           05 ws-dia-cab-data pic x(10).
+
+       01 ws-dia-linha-1.
+           05 filler          pic x(30) value
+              "  TRANSACOES DO DIA: ".
+           05 ws-dia-tot-qtd  pic zzzz9.
+
+       01 ws-dia-linha-2.
+           05 filler          pic x(30) value
+              "  DEPOSITOS: ".
+           05 ws-dia-tot-dep-qtd pic zzzz9.
+           05 filler          pic x(10) value " valor: ".
+           05 ws-dia-tot-dep-vlr pic zzzzzz9.99.
+
+       01 ws-dia-linha-3.
+           05 filler          pic x(30) value
+              "  SAQUES: ".
+           05 ws-dia-tot-saq-qtd pic zzzz9.
+           05 filler          pic x(10) value " valor: ".
+           05 ws-dia-tot-saq-vlr pic zzzzzz9.99.
+
+       01 ws-dia-linha-4.
+           05 filler          pic x(30) value
+              "  SALDO ABERTURA: ".
+           05 ws-dia-tot-abertura pic zzzzzz9.99.
+
+       01 ws-dia-linha-5.
+           05 filler          pic x(30) value
+              "  SALDO FECHAMENTO: ".
+           05 ws-dia-tot-fecho pic zzzzzz9.99.
+
+       01 ws-cab-1.
+           05 filler          pic x(30) value
+              "RELATORIO DE FECHAMENTO DO DIA".
+
+       01 ws-cab-2.
+           05 filler          pic x(10) value "DATA/HORA".
+           05 filler          pic x(12) value "OPERACAO".
+           05 filler          pic x(11) value "VALOR".
+           05 filler          pic x(7)  value "MOEDA".
+           05 filler          pic x(15) value "SALDO APOS".
+
+       01 ws-det-linha.
+           05 ws-det-data.
+               10 ws-det-dia      pic x(2).
+               10 filler          pic x value "/".
+               10 ws-det-mes      pic x(2).
+               10 filler          pic x value "/".
+               10 ws-det-ano      pic x(4).
+               10 filler          pic x value space.
+               10 ws-det-hora     pic x(2).
+               10 filler          pic x value ":".
+               10 ws-det-minuto   pic x(2).
+           05 filler          pic x(2)  value spaces.
+           05 ws-det-opcao    pic x(12).
+           05 ws-det-valor    pic zzzz9.99.
+           05 filler          pic x(2)  value spaces.
+           05 ws-det-moeda    pic x(3).
+           05 filler          pic x(2)  value spaces.
+           05 ws-det-saldo    pic zzzz9.99.
+
+       01 ws-total-cab.
+           05 filler          pic x(35) value
+              "TOTAL GERAL (TODOS OS DIAS NO LOG)".
+
+       01 ws-total-linha-1.
+           05 filler          pic x(30) value
+              "TOTAL DE TRANSACOES: ".
+           05 ws-tot-transacoes pic zzzz9.
+
+       01 ws-total-linha-2.
+           05 filler          pic x(30) value
+              "DEPOSITOS: ".
+           05 ws-tot-dep-qtd  pic zzzz9.
+           05 filler          pic x(10) value " valor: ".
+           05 ws-tot-dep-vlr  pic zzzzzz9.99.
+
+       01 ws-total-linha-3.
+           05 filler          pic x(30) value
+              "SAQUES: ".
+           05 ws-tot-saq-qtd  pic zzzz9.
+           05 filler          pic x(10) value " valor: ".
+           05 ws-tot-saq-vlr  pic zzzzzz9.99.
+
+       01 ws-total-linha-4.
+           05 filler          pic x(30) value
+              "SALDO FINAL: ".
+           05 ws-tot-saldo    pic zzzz9.99.
+
+       procedure division.
+
+           open input transacoes-file
+
+           if ws-transacao-nao-existe
+               display "Nao ha transacoes.log - nada a fechar."
+               goback
+           end-if
+
+           if not ws-transacao-ok
+               display "ERRO ao abrir transacoes.log - file status "
+                       ws-transacao-status
+               goback
+           end-if
+
+           open output rel-fechamento
+
+           if not ws-rel-ok
+               display "ERRO ao abrir relatorio_fechamento.txt - "
+                       "file status " ws-rel-status
+               close transacoes-file
+               goback
+           end-if
+
+           move ws-cab-1 to rel-linha
+           write rel-linha
+           move spaces  to rel-linha
+           write rel-linha
+           move ws-cab-2 to rel-linha
+           write rel-linha
+
+           perform until ws-eof = "S"
+               read transacoes-file
+                   at end move "S" to ws-eof
+                   not at end
+                       perform processa-transacao
+               end-read
+           end-perform
+
+           if not ws-eh-primeiro-registro
+               perform fecha-dia
+           end-if
+
+           close transacoes-file
+
+           perform imprime-totais
+
+           close rel-fechamento
+
+           display "Relatorio de fechamento gravado em "
+                   "./files/relatorio_fechamento.txt - "
+                   ws-total-transacoes " transacao(oes)."
+
+           goback.
+
+       processa-transacao.
+
+           if ws-eh-primeiro-registro
+               perform abre-dia
+           else
+               if trans-dia not = ws-dia-atual-dia or
+                  trans-mes not = ws-dia-atual-mes or
+                  trans-ano not = ws-dia-atual-ano
+                   perform fecha-dia
+                   perform abre-dia
+               end-if
+           end-if
+
+           add 1 to ws-total-transacoes
+           add 1 to ws-dia-qtd
+
+           move trans-dia    to ws-det-dia
+           move trans-mes    to ws-det-mes
+           move trans-ano    to ws-det-ano
+           move trans-hora   to ws-det-hora
+           move trans-minuto to ws-det-minuto
+           move trans-valor  to ws-det-valor
+           move trans-moeda  to ws-det-moeda
+           move trans-saldo-result to ws-det-saldo
+           move trans-saldo-result to ws-saldo-final
+           move trans-saldo-result to ws-dia-saldo-fecho
+
+           if trans-eh-deposito
+               move "DEPOSITO"   to ws-det-opcao
+               add 1             to ws-total-dep-qtd
+               add 1             to ws-dia-dep-qtd
+               add trans-valor   to ws-total-dep-vlr
+               add trans-valor   to ws-dia-dep-vlr
+           else
+               move "SAQUE"      to ws-det-opcao
+               add 1             to ws-total-saq-qtd
+               add 1             to ws-dia-saq-qtd
+               add trans-valor   to ws-total-saq-vlr
+               add trans-valor   to ws-dia-saq-vlr
+           end-if
+
+           move ws-det-linha to rel-linha
+           write rel-linha.
+
+       abre-dia.
+
+      *    saldo de abertura do dia e' o saldo antes desta primeira
+      /    transacao do dia - obtido revertendo a propria operacao
+      /    sobre o saldo resultante ja gravado no log.
+           move trans-dia to ws-dia-atual-dia
+           move trans-mes to ws-dia-atual-mes
+           move trans-ano to ws-dia-atual-ano
+
+           move zeros to ws-dia-qtd ws-dia-dep-qtd ws-dia-dep-vlr
+                         ws-dia-saq-qtd ws-dia-saq-vlr
+
+           if trans-eh-deposito
+               compute ws-dia-saldo-abertura =
+                       trans-saldo-result - trans-valor
+           else
+               compute ws-dia-saldo-abertura =
+                       trans-saldo-result + trans-valor
+           end-if
+
+           move "N" to ws-primeiro-registro
+
+           move spaces        to rel-linha
+           write rel-linha
+           move ws-dia-atual-dia to ws-dia-cab-data (1:2)
+           move "/"              to ws-dia-cab-data (3:1)
+           move ws-dia-atual-mes to ws-dia-cab-data (4:2)
+           move "/"              to ws-dia-cab-data (6:1)
+           move ws-dia-atual-ano to ws-dia-cab-data (7:4)
+           move ws-dia-cab      to rel-linha
+           write rel-linha
+           move ws-cab-2        to rel-linha
+           write rel-linha.
+
+       fecha-dia.
+
+           move spaces to rel-linha
+           write rel-linha
+
+           move ws-dia-qtd       to ws-dia-tot-qtd
+           move ws-dia-linha-1   to rel-linha
+           write rel-linha
+
+           move ws-dia-dep-qtd   to ws-dia-tot-dep-qtd
+           move ws-dia-dep-vlr   to ws-dia-tot-dep-vlr
+           move ws-dia-linha-2   to rel-linha
+           write rel-linha
+
+           move ws-dia-saq-qtd   to ws-dia-tot-saq-qtd
+           move ws-dia-saq-vlr   to ws-dia-tot-saq-vlr
+           move ws-dia-linha-3   to rel-linha
+           write rel-linha
+
+           move ws-dia-saldo-abertura to ws-dia-tot-abertura
+           move ws-dia-linha-4        to rel-linha
+           write rel-linha
+
+           move ws-dia-saldo-fecho to ws-dia-tot-fecho
+           move ws-dia-linha-5     to rel-linha
+           write rel-linha.
+
+       imprime-totais.
+
+           move spaces to rel-linha
+           write rel-linha
+           move spaces to rel-linha
+           write rel-linha
+
+           move ws-total-cab to rel-linha
+           write rel-linha
+
+           move ws-total-transacoes to ws-tot-transacoes
+           move ws-total-linha-1    to rel-linha
+           write rel-linha
+
+           move ws-total-dep-qtd to ws-tot-dep-qtd
+           move ws-total-dep-vlr to ws-tot-dep-vlr
+           move ws-total-linha-2 to rel-linha
+           write rel-linha
+
+           move ws-total-saq-qtd to ws-tot-saq-qtd
+           move ws-total-saq-vlr to ws-tot-saq-vlr
+           move ws-total-linha-3 to rel-linha
+           write rel-linha
+
+           move ws-saldo-final   to ws-tot-saldo
+           move ws-total-linha-4 to rel-linha
+           write rel-linha.
+
+       end program fechamento.
