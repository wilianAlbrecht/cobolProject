@@ -0,0 +1,72 @@
+//BATCHST JOB (ACCTNO),'WILIAN ALBRECHT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* AUTHOR WILIAN ALBRECHT
+//* DATE: 08/08/2026
+//* PURPOSE: RODAR EM LOTE, EM SEQUENCIA, OS PROGRAMAS DA SUITE QUE
+//* NAO EXIGEM ENTRADA INTERATIVA (RELATORIO DE PESSOAS, QUEBRA DE
+//* NOMES, RECONCILIACAO REGISTROS X DEVEDORES, APLICACAO DE
+//* AGENDAMENTOS VENCIDOS E FECHAMENTO DO DIA).
+//* CADA STEP SO RODA SE O ANTERIOR TERMINOU COM RC 0000 (COND).
+//*****************************************************************
+//* PROGRAMS SELECT THEIR FILES BY LITERAL ZFS/USS PATH ('./files/...')
+//* RATHER THAN BY DDNAME, SO THE PATH DD STATEMENTS BELOW DO NOT
+//* REBIND THE I-O THE WAY A DDNAME SELECT WOULD - THEY ALLOCATE/
+//* DOCUMENT EACH STEP'S FILE DEPENDENCIES FOR THE SCHEDULER AND FOR
+//* OPERATIONS (GDG/BACKUP PLANNING, DISPOSITION, RACF FILE ACCESS
+//* CHECKS) THE SAME WAY THIS SHOP ALREADY EXPECTS FOR ANY BATCH STEP
+//* THAT TOUCHES A ZFS FILE.
+//*
+//STEP010  EXEC PGM=ARQUIVOS,PARM='1'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//REGISTRO DD PATH='./files/registros.txt',
+//            PATHOPTS=(ORDONLY)
+//RELPESS  DD PATH='./files/relatorio_pessoas.txt',
+//            PATHOPTS=(OWRONLY,OCREAT,OAPPEND),PATHMODE=(SIRUSR,SIWUSR)
+//RESTART  DD PATH='./files/restart_arquivos.dat',
+//            PATHOPTS=(OWRONLY,OCREAT),PATHMODE=(SIRUSR,SIWUSR)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=NOMESBATCH,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//REGISTRO DD PATH='./files/registros.txt',
+//            PATHOPTS=(ORDONLY)
+//RELNOME  DD PATH='./files/relatorio_nomes.txt',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHMODE=(SIRUSR,SIWUSR)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=RECONCILIA,COND=(0,NE,STEP020)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//REGISTRO DD PATH='./files/registros.txt',
+//            PATHOPTS=(ORDONLY)
+//DEVEDOR  DD PATH='./files/devedores.dat',
+//            PATHOPTS=(ORDONLY)
+//RELRECO  DD PATH='./files/relatorio_reconciliacao.txt',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHMODE=(SIRUSR,SIWUSR)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP035  EXEC PGM=AGENDAMENTOS,COND=(0,NE,STEP030)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//AGENDA   DD PATH='./files/agendamentos.dat',
+//            PATHOPTS=(ORDONLY)
+//AGENDNOV DD PATH='./files/agendamentos.novo',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHMODE=(SIRUSR,SIWUSR)
+//SALDO    DD PATH='./files/saldo.dat',
+//            PATHOPTS=(OWRONLY,OCREAT),PATHMODE=(SIRUSR,SIWUSR)
+//TRANSLOG DD PATH='./files/transacoes.log',
+//            PATHOPTS=(OWRONLY,OCREAT,OAPPEND),PATHMODE=(SIRUSR,SIWUSR)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=FECHAMENTO,COND=(0,NE,STEP035)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANSLOG DD PATH='./files/transacoes.log',
+//            PATHOPTS=(ORDONLY)
+//RELFECH  DD PATH='./files/relatorio_fechamento.txt',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHMODE=(SIRUSR,SIWUSR)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
