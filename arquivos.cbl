@@ -12,34 +12,369 @@
 
        select pessoa assign to './files/registros.txt'
 
-       organization is sequential.
-       
+       organization is indexed
+       record key is pessoa-id
+       access mode is dynamic
+       file status is ws-pessoa-status.
+
+       select rel-pessoas assign to './files/relatorio_pessoas.txt'
+       organization is line sequential
+       file status is ws-rel-status.
+
+       select restart-ctrl
+              assign to './files/restart_arquivos.dat'
+       organization is sequential
+       file status is ws-restart-status.
+
        data division.
        file section.
        fd pessoa.
-       01 pessoa-file.
-           03 pessoa-id       pic 9(2).
-           03 pessoa-nome     pic a(10).
-           
+       copy "registro-pessoa.cpy".
+
+       fd rel-pessoas.
+       01 rel-linha           pic x(100).
+
+       fd restart-ctrl.
+       01 restart-reg.
+           03 restart-total-registros pic 9(5).
+           03 restart-pagina          pic 9(3).
+           03 restart-linhas-impressas pic 9(2).
+
        working-storage section.
-       01 ws-dados            pic x(12) value spaces.
+       copy "pessoa.cpy".
+
+       01 ws-dados            pic x(78) value spaces.
        01 filler redefines ws-dados.
-           03 ws-pessoa-id    pic 9(2).
-           03 ws-pessoa-nome  pic a(10).
+           03 ws-pessoa-id        pic 9(2).
+           03 ws-pessoa-nome      pic a(10).
+           03 ws-pessoa-status-reg pic x(1).
+           03 ws-pessoa-telefone  pic x(9).
+           03 ws-pessoa-endereco.
+               05 ws-pessoa-rua     pic x(10).
+               05 ws-pessoa-numero  pic 9(10).
+               05 ws-pessoa-bairro  pic x(10).
+               05 ws-pessoa-cidade  pic x(15).
+               05 ws-pessoa-uf      pic x(2).
+               05 ws-pessoa-cep     pic x(9).
        77 ws-eof              pic a value space.
+       77 ws-pessoa-status    pic x(2) value spaces.
+           88 ws-pessoa-ok            value "00".
+           88 ws-pessoa-eof           value "10".
+           88 ws-pessoa-nao-encontrou value "23".
+           88 ws-pessoa-nao-existe    value "35".
+
+       77 ws-opcao            pic x(1) value space.
+           88 ws-opcao-listar    value "1".
+           88 ws-opcao-incluir   value "2".
+       77 ws-parm-modo        pic x(1) value space.
+       77 ws-inclusao-ok-flag  pic x value "N".
+           88 ws-inclusao-ok       value "S".
+
+       77 ws-rel-status       pic x(2) value spaces.
+           88 ws-rel-ok           value "00".
+       77 ws-linhas-pagina    pic 9(2) value 20.
+       77 ws-linhas-impressas pic 9(2) value zeros.
+       77 ws-pagina           pic 9(3) value zeros.
+       77 ws-total-registros  pic 9(5) value zeros.
+
+       77 ws-restart-status   pic x(2) value spaces.
+           88 ws-restart-ok           value "00".
+           88 ws-restart-nao-existe   value "35".
+       77 ws-checkpoint-intervalo pic 9(3) value 5.
+       77 ws-registros-a-pular pic 9(5) value zeros.
+       77 ws-registros-pulados pic 9(5) value zeros.
+       77 ws-resposta-restart  pic x value space.
+           88 ws-retoma-restart    value "S" "s".
+
+       01 ws-data-hoje.
+           05 ws-ano-hoje     pic 9(4).
+           05 ws-mes-hoje     pic 9(2).
+           05 ws-dia-hoje     pic 9(2).
+
+       01 ws-cab-1.
+           05 filler          pic x(20) value "RELATORIO DE PESSOAS".
+           05 filler          pic x(30) value spaces.
+           05 filler          pic x(6)  value "DATA: ".
+           05 ws-cab-dia      pic 99.
+           05 filler          pic x     value "/".
+           05 ws-cab-mes      pic 99.
+           05 filler          pic x     value "/".
+           05 ws-cab-ano      pic 9999.
+           05 filler          pic x(4)  value spaces.
+           05 filler          pic x(8)  value "PAGINA: ".
+           05 ws-cab-pagina   pic zz9.
+
+       01 ws-cab-2.
+           05 filler          pic x(10) value "CODIGO".
+           05 filler          pic x(20) value "NOME".
+           05 filler          pic x(11) value "TELEFONE".
+
+       01 ws-det-linha.
+           05 ws-det-id       pic z9.
+           05 filler          pic x(8)  value spaces.
+           05 ws-det-nome     pic x(20).
+           05 ws-det-telefone pic x(11).
+
+       01 ws-total-linha.
+           05 filler          pic x(26) value
+              "TOTAL DE REGISTROS LIDOS: ".
+           05 ws-tot-ed       pic zzzz9.
 
        procedure division.
-       
+
+           accept ws-parm-modo from command-line
+
+           if ws-parm-modo = space
+               display "1 - Listar registros"
+               display "2 - Incluir novo registro"
+               accept ws-opcao
+           else
+               move ws-parm-modo to ws-opcao
+           end-if
+
+           evaluate true
+               when ws-opcao-incluir
+                   perform incluir-registro
+               when ws-opcao-listar
+                   perform listar-registros
+               when other
+                   display "Opcao invalida: " ws-opcao
+           end-evaluate
+
+           goback.
+
+       listar-registros.
+
+           move function current-date (1:8) to ws-data-hoje
+           move zeros to ws-linhas-impressas
+           move zeros to ws-pagina
+           move zeros to ws-total-registros
+           move space to ws-eof
+
+           perform verifica-restart
+
            open input pessoa.
 
+           if not ws-pessoa-ok
+               display "ERRO ao abrir registros.txt - file status "
+                       ws-pessoa-status
+               display "Processamento encerrado."
+               exit paragraph
+           end-if
+
+           if ws-registros-a-pular > zeros
+               open extend rel-pessoas
+               perform pula-registros-processados
+           else
+               open output rel-pessoas
+           end-if
+
+           if not ws-rel-ok
+               display "ERRO ao abrir relatorio_pessoas.txt - "
+                       "file status " ws-rel-status
+               display "Processamento encerrado."
+               close pessoa
+               exit paragraph
+           end-if
+
            perform until ws-eof = 'f'
-               read pessoa into ws-dados
+               read pessoa next record into ws-dados
                    at end move 'f' to ws-eof
-                       not at end 
-                           display ws-pessoa-id " - " ws-pessoa-nome
-               end-read 
+                       not at end
+                           perform imprime-detalhe
+                           if function mod (ws-total-registros
+                              ws-checkpoint-intervalo) = zeros
+                               perform grava-checkpoint
+                           end-if
+               end-read
+
+               if not ws-pessoa-ok and not ws-pessoa-eof
+                   display "ERRO de leitura em registros.txt - "
+                           "file status " ws-pessoa-status
+                   display "Processamento interrompido no registro "
+                           ws-total-registros
+                           " - reexecute para retomar."
+                   close pessoa rel-pessoas
+                   exit paragraph
+               end-if
            end-perform.
 
+           move ws-total-registros to ws-tot-ed
+           move ws-total-linha     to rel-linha
+           write rel-linha
+
+           close pessoa rel-pessoas.
+
+           perform remove-checkpoint
+
+           display "Relatorio gravado em "
+                   "./files/relatorio_pessoas.txt - "
+                   ws-total-registros " registro(s)."
+
+       verifica-restart.
+
+           move zeros to ws-registros-a-pular
+
+           open input restart-ctrl
+
+           if ws-restart-ok
+               read restart-ctrl
+               move restart-total-registros to ws-registros-a-pular
+
+               display "Checkpoint encontrado - "
+                       ws-registros-a-pular
+                       " registro(s) ja processados. Retomar? (S/N)"
+               accept ws-resposta-restart
+
+               close restart-ctrl
+
+               if ws-retoma-restart
+                   move restart-pagina           to ws-pagina
+                   move restart-linhas-impressas to ws-linhas-impressas
+               else
+                   move zeros to ws-registros-a-pular
+                   call "CBL_DELETE_FILE" using
+                        './files/restart_arquivos.dat'
+               end-if
+           else
+               close restart-ctrl
+           end-if.
+
+       pula-registros-processados.
+
+           move zeros to ws-registros-pulados
+
+           perform until ws-registros-pulados >= ws-registros-a-pular
+                      or ws-eof = 'f'
+               read pessoa next record
+                   at end move 'f' to ws-eof
+                   not at end
+                       add 1 to ws-registros-pulados
+               end-read
+           end-perform
+
+           move ws-registros-a-pular to ws-total-registros.
+
+       grava-checkpoint.
+
+           open output restart-ctrl
+
+           if not ws-restart-ok
+               display "ERRO ao abrir restart_arquivos.dat - "
+                       "file status " ws-restart-status
+               exit paragraph
+           end-if
+
+           move ws-total-registros to restart-total-registros
+           move ws-pagina          to restart-pagina
+           move ws-linhas-impressas to restart-linhas-impressas
+           write restart-reg
+
+           if not ws-restart-ok
+               display "ERRO ao gravar restart_arquivos.dat - "
+                       "file status " ws-restart-status
+           end-if
+
+           close restart-ctrl.
+
+       remove-checkpoint.
+
+           call "CBL_DELETE_FILE" using
+                './files/restart_arquivos.dat'.
+
+       imprime-detalhe.
+
+           if ws-linhas-impressas = zeros or
+              ws-linhas-impressas >= ws-linhas-pagina
+               perform imprime-cabecalho
+           end-if
+
+           move ws-pessoa-id       to ws-det-id
+           move ws-pessoa-nome     to ws-det-nome
+           move ws-pessoa-telefone to ws-det-telefone
+           move ws-det-linha       to rel-linha
+           write rel-linha
+
+           add 1 to ws-linhas-impressas
+           add 1 to ws-total-registros.
+
+       imprime-cabecalho.
+
+           add 1 to ws-pagina
+           move zeros to ws-linhas-impressas
+
+           move ws-dia-hoje  to ws-cab-dia
+           move ws-mes-hoje  to ws-cab-mes
+           move ws-ano-hoje  to ws-cab-ano
+           move ws-pagina    to ws-cab-pagina
+
+           move ws-cab-1 to rel-linha
+           write rel-linha
+           move spaces  to rel-linha
+           write rel-linha
+           move ws-cab-2 to rel-linha
+           write rel-linha
+           move spaces  to rel-linha
+           write rel-linha.
+
+       incluir-registro.
+
+           open i-o pessoa
+
+           if ws-pessoa-nao-existe
+               open output pessoa
+           end-if
+
+           if not ws-pessoa-ok
+               display "ERRO ao abrir registros.txt para inclusao - "
+                       "file status " ws-pessoa-status
+               display "Processamento encerrado."
+               exit paragraph
+           end-if
+
+           move "N" to ws-inclusao-ok-flag
+
+           perform until ws-inclusao-ok
+               display "Codigo da pessoa (2 digitos): "
+               accept cad-id
+               display "Nome da pessoa: "
+               accept cad-nome-curto
+               display "Telefone: "
+               accept cad-telefone
+               display "Rua: "
+               accept cad-rua
+               display "Numero: "
+               accept cad-numero
+               display "Bairro: "
+               accept cad-bairro
+               display "Cidade: "
+               accept cad-cidade
+               display "UF: "
+               accept cad-uf
+               display "CEP: "
+               accept cad-cep
+
+               move cad-id         to pessoa-id
+               move cad-nome-curto to pessoa-nome
+               move "A"            to pessoa-status-reg
+               move cad-telefone   to pessoa-telefone
+               move cad-rua        to pessoa-rua
+               move cad-numero     to pessoa-numero
+               move cad-bairro     to pessoa-bairro
+               move cad-cidade     to pessoa-cidade
+               move cad-uf         to pessoa-uf
+               move cad-cep        to pessoa-cep
+
+               write pessoa-file
+                   invalid key
+                       display "ERRO: ja existe registro com codigo "
+                               pessoa-id " - informe outro codigo."
+                   not invalid key
+                       move "S" to ws-inclusao-ok-flag
+                       display "Registro incluido com sucesso."
+               end-write
+           end-perform
+
            close pessoa.
 
        end program arquivos.
