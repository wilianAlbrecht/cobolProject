@@ -0,0 +1,167 @@
+      ******************************************************************
+      * author wilian albrecht
+      * date: 08/08/2026
+      * purporse: ler registros.txt e quebrar o nome de cada pessoa em
+      * partes (reaproveitando a logica de unstring.cbl), gravando um
+      * relatorio com o codigo da pessoa e as partes do nome.
+      ******************************************************************
+
+       identification division.
+       program-id. nomesbatch.
+       environment division.
+       input-output section.
+       file-control.
+
+       select pessoa assign to './files/registros.txt'
+       organization is indexed
+       record key is pessoa-id
+       file status is ws-pessoa-status.
+
+       select rel-nomes assign to './files/relatorio_nomes.txt'
+       organization is line sequential
+       file status is ws-rel-status.
+
+       data division.
+       file section.
+       fd pessoa.
+       copy "registro-pessoa.cpy".
+
+       fd rel-nomes.
+       01 rel-linha           pic x(100).
+
+       working-storage section.
+       01 ws-dados            pic x(78) value spaces.
+       01 filler redefines ws-dados.
+           03 ws-pessoa-id        pic 9(2).
+           03 ws-pessoa-nome      pic a(10).
+           03 ws-pessoa-status-reg pic x(1).
+           03 ws-pessoa-telefone  pic x(9).
+           03 ws-pessoa-endereco  pic x(56).
+       77 ws-eof              pic a value space.
+       77 ws-pessoa-status    pic x(2) value spaces.
+           88 ws-pessoa-ok            value "00".
+           88 ws-pessoa-eof           value "10".
+           88 ws-pessoa-nao-encontrou value "23".
+
+       77 ws-rel-status       pic x(2) value spaces.
+           88 ws-rel-ok           value "00".
+       77 ws-total-registros  pic 9(5) value zeros.
+
+      *    logica de quebra de nome reaproveitada de unstring.cbl
+       77 ws-max-partes       pic 9(02) value 3.
+       77 ws-idx-partes       pic 9(02) values zeros.
+       77 ws-pointer          pic 9(02) values zeros.
+       01 ws-partes-tab.
+           03 ws-parte-nome occurs 3 times
+                            indexed by ws-idx-tab pic x(10).
+
+       01 ws-cab-1.
+           05 filler          pic x(30) value
+              "RELATORIO DE NOMES QUEBRADOS".
+
+       01 ws-cab-2.
+           05 filler          pic x(10) value "CODIGO".
+           05 filler          pic x(12) value "PARTE 1".
+           05 filler          pic x(12) value "PARTE 2".
+           05 filler          pic x(12) value "PARTE 3".
+
+       01 ws-det-linha.
+           05 ws-det-id       pic z9.
+           05 filler          pic x(8)  value spaces.
+           05 ws-det-parte-1  pic x(12).
+           05 ws-det-parte-2  pic x(12).
+           05 ws-det-parte-3  pic x(12).
+
+       01 ws-total-linha.
+           05 filler          pic x(26) value
+              "TOTAL DE REGISTROS LIDOS: ".
+           05 ws-tot-ed       pic zzzz9.
+
+       procedure division.
+
+           move zeros to ws-total-registros
+           move space to ws-eof
+
+           open input pessoa
+
+           if not ws-pessoa-ok
+               display "ERRO ao abrir registros.txt - file status "
+                       ws-pessoa-status
+               display "Processamento encerrado."
+               goback
+           end-if
+
+           open output rel-nomes
+
+           if not ws-rel-ok
+               display "ERRO ao abrir relatorio_nomes.txt - "
+                       "file status " ws-rel-status
+               display "Processamento encerrado."
+               close pessoa
+               goback
+           end-if
+
+           move ws-cab-1 to rel-linha
+           write rel-linha
+           move ws-cab-2 to rel-linha
+           write rel-linha
+
+           perform until ws-eof = 'f'
+               read pessoa into ws-dados
+                   at end move 'f' to ws-eof
+                       not at end
+                           perform processa-nome
+               end-read
+
+               if not ws-pessoa-ok and not ws-pessoa-eof
+                   display "ERRO de leitura em registros.txt - "
+                           "file status " ws-pessoa-status
+                   display "Processamento encerrado."
+                   close pessoa rel-nomes
+                   goback
+               end-if
+           end-perform
+
+           move ws-total-registros to ws-tot-ed
+           move ws-total-linha     to rel-linha
+           write rel-linha
+
+           close pessoa rel-nomes
+
+           display "Relatorio gravado em "
+                   "./files/relatorio_nomes.txt - "
+                   ws-total-registros " registro(s)."
+
+           goback.
+
+       processa-nome.
+
+           add 1 to ws-total-registros
+
+           move spaces to ws-partes-tab
+           move 1      to ws-pointer
+
+           perform varying ws-idx-partes from 1 by 1
+                   until ws-pointer > length of ws-pessoa-nome
+                      or ws-idx-partes > ws-max-partes
+
+               unstring ws-pessoa-nome
+                        delimited by spaces
+                        into ws-parte-nome (ws-idx-partes)
+                        with pointer ws-pointer
+               end-unstring
+
+               if ws-parte-nome (ws-idx-partes) = spaces
+                   exit perform
+               end-if
+           end-perform
+
+           move ws-pessoa-id      to ws-det-id
+           move ws-parte-nome (1) to ws-det-parte-1
+           move ws-parte-nome (2) to ws-det-parte-2
+           move ws-parte-nome (3) to ws-det-parte-3
+           move ws-det-linha      to rel-linha
+
+           write rel-linha.
+
+       end program nomesbatch.
