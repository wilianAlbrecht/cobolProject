@@ -1,29 +1,103 @@
        identification division.
        program-id. person.
+       environment division.
+       input-output section.
+       file-control.
+
+       select pessoas-file assign to './files/pessoas.dat'
+       organization is sequential
+       file status is ws-pessoas-status.
+
        data division.
+       file section.
+       fd pessoas-file.
+       01 pessoas-reg.
+           02 pes-id       pic 9(2).
+           02 pes-nome     pic x(10).
+           02 pes-sexo     pic x.
+           02 pes-endereco.
+               03 pes-rua      pic x(10).
+               03 pes-numero   pic 9(10).
+               03 pes-bairro   pic x(10).
+               03 pes-cidade   pic x(15).
+               03 pes-uf       pic x(2).
+               03 pes-cep      pic x(9).
+
        working-storage section.
-       77 nome         pic x(10).
+       copy "pessoa.cpy".
+
+       77 ws-pessoas-status pic x(2) value spaces.
+           88 ws-pessoas-ok           value "00".
+           88 ws-pessoas-nao-existe   value "35".
        77 sexo         pic x.
-       01 endereco.
-           02 rua      pic x(10).
-           02 numero   pic z(10).
-           02 bairro   pic x(10).
-               66 full-endereco renames rua thru numero.
+           88 sexo-valido  values "M" "F".
+
        procedure division.
+           display "Codigo da pessoa (2 digitos):"
+           accept cad-id
            display "Nome:"
-           accept nome
-           display "sexo"
-           accept sexo
+           accept cad-nome-curto
+           perform until sexo-valido
+               display "sexo (M/F)"
+               accept sexo
+
+               if not sexo-valido
+                   display "Sexo invalido. Informe M ou F."
+               end-if
+           end-perform
+
            display "rua"
-           accept rua
+           accept cad-rua
            display "numero"
-           accept numero
+           accept cad-numero
            display "bairro"
-           accept bairro
-
-           display "nome: " nome
-      -    " sexo: " sexo " endereco: " full-endereco " " bairro
-      *-    " endereco: " rua " " numero " " bairro
-       stop run.
-    
-       
\ No newline at end of file
+           accept cad-bairro
+           display "cidade"
+           accept cad-cidade
+           display "uf"
+           accept cad-uf
+           display "cep"
+           accept cad-cep
+
+           display "nome: " cad-nome-curto " sexo: " sexo
+           display "rua: " cad-rua " numero: " cad-numero
+      -    " bairro: " cad-bairro
+           display "cidade: " cad-cidade " uf: " cad-uf
+      -    " cep: " cad-cep
+
+           perform grava-pessoa
+
+           goback.
+
+       grava-pessoa.
+
+           open extend pessoas-file
+
+           if ws-pessoas-nao-existe
+               open output pessoas-file
+           end-if
+
+           if not ws-pessoas-ok
+               display "ERRO ao gravar pessoas.dat - file status "
+                       ws-pessoas-status
+               exit paragraph
+           end-if
+
+           move cad-id         to pes-id
+           move cad-nome-curto to pes-nome
+           move sexo           to pes-sexo
+           move cad-rua        to pes-rua
+           move cad-numero     to pes-numero
+           move cad-bairro     to pes-bairro
+           move cad-cidade     to pes-cidade
+           move cad-uf         to pes-uf
+           move cad-cep        to pes-cep
+
+           write pessoas-reg
+
+           if not ws-pessoas-ok
+               display "ERRO ao gravar pessoas.dat - file status "
+                       ws-pessoas-status
+           end-if
+
+           close pessoas-file.
