@@ -19,6 +19,15 @@
        77 ws-segundo-nome       pic x(20) values spaces.
        77 ws-ultimo-nome        pic x(20) values spaces.
 
+      *    tabela para suportar nomes com mais de 3 partes (exemplo 3)
+       77 ws-max-partes         pic 9(02) value 10.
+       77 ws-idx-partes         pic 9(02) values zeros.
+       01 ws-partes-tab.
+           03 ws-parte-nome occurs 10 times
+                            indexed by ws-idx-tab pic x(20).
+
+       77 ws-nome-padronizado   pic x(60) values spaces.
+       77 ws-ptr-pad            pic 9(03) values 1.
 
        procedure division.
        
@@ -75,9 +84,77 @@
                    ws-ultimo-nome   " "
                    ws-pointer       " "
                    ws-tot-campos    " "
-           
-       
+
+
+      ****************************exemplo 3*****************************
+      *    nomes com mais de 3 partes: em vez de um unstring com uma
+      /    lista fixa de INTOs, percorre a string em um laco, extraindo
+      /    uma parte por vez para uma tabela (occurs), ate acabar a
+      /    string ou a tabela encher.
+
+           initialize         ws-pointer
+                              ws-tot-campos
+                              ws-idx-partes
+                              ws-partes-tab
+
+           display "digite um nome (com quantas partes quiser):"
+           accept ws-nome-completo
+
+           move 1 to ws-pointer
+
+           perform varying ws-idx-partes from 1 by 1
+                   until ws-pointer > length of ws-nome-completo
+                      or ws-idx-partes > ws-max-partes
+
+               unstring ws-nome-completo
+                        delimited by spaces
+                        into ws-parte-nome (ws-idx-partes)
+                        with pointer ws-pointer
+               end-unstring
+
+               if ws-parte-nome (ws-idx-partes) = spaces
+                   exit perform
+               end-if
+           end-perform
+
+           compute ws-tot-campos = ws-idx-partes - 1
+
+           display "total de partes encontradas: " ws-tot-campos
+           perform varying ws-idx-tab from 1 by 1
+                   until ws-idx-tab > ws-tot-campos
+               display "parte " ws-idx-tab ": "
+                       ws-parte-nome (ws-idx-tab)
+           end-perform
+
+
+      ****************************exemplo 4*****************************
+      *    padronizacao do nome no formato "ultimo, restante" a partir
+      /    das partes extraidas no exemplo 3.
+
+           move spaces to ws-nome-padronizado
+           move 1      to ws-ptr-pad
+
+           if ws-tot-campos > 0
+               string ws-parte-nome (ws-tot-campos) delimited by space
+                      ", "                          delimited by size
+                      into ws-nome-padronizado
+                      with pointer ws-ptr-pad
+               end-string
+
+               perform varying ws-idx-tab from 1 by 1
+                       until ws-idx-tab >= ws-tot-campos
+                   string ws-parte-nome (ws-idx-tab)
+                                                delimited by space
+                          " "                   delimited by size
+                          into ws-nome-padronizado
+                          with pointer ws-ptr-pad
+                   end-string
+               end-perform
+
+               display "nome padronizado: " ws-nome-padronizado
+           end-if
+
            goback.
- 
+
        end program unstring.
        
\ No newline at end of file
