@@ -5,9 +5,101 @@
       ******************************************************************
        identification division.
        program-id. variaveis2.
+       environment division.
+       input-output section.
+       file-control.
+
+       select saldo-file assign to './files/saldo.dat'
+       organization is sequential
+       file status is ws-saldo-status.
+
+       select transacoes-file assign to './files/transacoes.log'
+       organization is sequential
+       file status is ws-transacao-status.
+
+       select agendamentos-file assign to './files/agendamentos.dat'
+       organization is sequential
+       file status is ws-agendamento-status.
+
+       select auditoria-file assign to './files/auditoria.log'
+       organization is sequential
+       file status is ws-auditoria-status.
+
        data division.
        file section.
+       fd saldo-file.
+       01 saldo-reg           pic 9(5)v99.
+
+       fd transacoes-file.
+       copy "transacao.cpy".
+
+       fd agendamentos-file.
+       01 agendamento-reg.
+           03 age-opcao            pic x(1).
+           03 age-valor            pic 9(5)v99.
+           03 age-data-agendada.
+               05 age-ano          pic x(4).
+               05 age-mes          pic x(2).
+               05 age-dia          pic x(2).
+               05 age-hora         pic x(2).
+               05 age-minuto       pic x(2).
+               05 age-segundo      pic x(2).
+           03 age-status           pic x(1).
+               88 age-pendente         value "P".
+               88 age-aplicado         value "A".
+
+       fd auditoria-file.
+       01 auditoria-reg.
+           03 aud-operador         pic x(10).
+           03 aud-opcao            pic x(1).
+           03 aud-valor            pic 9(5)v99.
+           03 aud-saldo-antes      pic 9(5)v99.
+           03 aud-saldo-depois     pic 9(5)v99.
+           03 aud-data.
+               05 aud-dia          pic x(2).
+               05 aud-mes          pic x(2).
+               05 aud-ano          pic x(4).
+               05 aud-hora         pic x(2).
+               05 aud-minuto       pic x(2).
+               05 aud-segundo      pic x(2).
+           03 aud-moeda            pic x(3).
+           03 aud-valor-original   pic 9(5)v99.
+
        working-storage section.
+      * tabela de moedas aceitas e taxa de conversao para a moeda base
+      * (BRL), na qual o saldo e sempre mantido internamente
+       01 ws-tabela-moedas-init.
+           05 filler pic x(9) value "BRL010000".
+           05 filler pic x(9) value "USD054000".
+           05 filler pic x(9) value "EUR059000".
+       01 ws-tabela-moedas redefines ws-tabela-moedas-init.
+           05 moeda-item occurs 3 times indexed by ws-idx-moeda.
+               10 moeda-codigo     pic x(3).
+               10 moeda-taxa       pic 9(2)v9999.
+       77 ws-total-moedas          pic 9(2) value 3.
+       77 ws-moeda                 pic x(3) value "BRL".
+       77 ws-moeda-achou-flag      pic x value "N".
+           88 ws-moeda-achou           value "S".
+       77 ws-taxa-conversao        pic 9(2)v9999 value zeros.
+       77 ws-valor-entrada         pic 9(5)v99 value zeros.
+       77 ws-agendamento-status pic x(2) value spaces.
+           88 ws-agendamento-ok         value "00".
+           88 ws-agendamento-nao-existe value "35".
+       77 ws-hoje              pic x(8).
+       77 ws-data-agendada-cmp pic x(8).
+       77 ws-agendado-futuro   pic x value "N".
+           88 ws-eh-futuro         value "S".
+       77 ws-saldo-status     pic x(2) value spaces.
+           88 ws-saldo-ok             value "00".
+           88 ws-saldo-nao-existe     value "35".
+       77 ws-transacao-status pic x(2) value spaces.
+           88 ws-transacao-ok         value "00".
+           88 ws-transacao-nao-existe value "35".
+       77 ws-auditoria-status pic x(2) value spaces.
+           88 ws-auditoria-ok         value "00".
+           88 ws-auditoria-nao-existe value "35".
+       77 ws-operador-id       pic x(10) value spaces.
+       77 ws-saldo-antes       pic 9(5)v99 value zeros.
        77 ws-aux-data          pic x(14).
        01 ws-data.
            05 ws-ano-data      pic x(4).
@@ -27,37 +119,245 @@
        77 ws-saldo-total               pic 9(5)v99 values 5000.
        77 ws-valor-operacao            pic 9(5)v99.
        77 ws-opcao                     pic x(1).
+           88 ws-opcao-deposito            value "1".
+           88 ws-opcao-saque               value "2".
+           88 ws-opcao-valida              values "1" "2".
+       77 ws-transacao-ok-flag         pic x value "N".
 
        procedure division.
 
-           display "1- deposito"
-           display "2- saque"
-           accept ws-opcao
-       
+           perform le-saldo-anterior
+
+           display "Matricula do operador: "
+           accept ws-operador-id
+
+           perform until ws-opcao-valida
+               display "1- deposito"
+               display "2- saque"
+               accept ws-opcao
+
+               if not ws-opcao-valida
+                   display "Opcao invalida. Informe 1 ou 2."
+               end-if
+           end-perform
+
            display "Qual a data do agendamento: "
            accept ws-aux-data
 
-           DISPLAY "Qual o valor da operacao"
-           accept ws-valor-operacao
+           perform seleciona-moeda
+
+           display "Qual o valor da operacao (na moeda informada): "
+           accept ws-valor-entrada
+
+           compute ws-valor-operacao rounded =
+      -        ws-valor-entrada * ws-taxa-conversao
 
            MOVE FUNCTION CURRENT-DATE to ws-data-trasacao
            move ws-aux-data to ws-data
 
-           if ws-opcao equal '1'
-               compute ws-saldo-total = ws-saldo-total + 
+           move function current-date (1:8) to ws-hoje
+           move ws-ano-data to ws-data-agendada-cmp (1:4)
+           move ws-mes-data to ws-data-agendada-cmp (5:2)
+           move ws-dia-data to ws-data-agendada-cmp (7:2)
+
+           move "N" to ws-agendado-futuro
+           if ws-data-agendada-cmp > ws-hoje
+               move "S" to ws-agendado-futuro
+           end-if
+
+           if ws-eh-futuro
+               perform grava-agendamento
+               display "Transacao agendada para " ws-data-agendada-cmp
+               display "sera aplicada quando a data chegar "
+                       "(processamento em lote)."
+               goback
+           end-if
+
+           move ws-saldo-total to ws-saldo-antes
+
+           if ws-opcao-deposito
+               compute ws-saldo-total = ws-saldo-total +
       -    ws-valor-operacao
-           else 
-               compute ws-saldo-total = ws-saldo-total -
+               move "S" to ws-transacao-ok-flag
+           else
+               if ws-valor-operacao > ws-saldo-total
+                   display "Saldo insuficiente para realizar o saque."
+                   move "N" to ws-transacao-ok-flag
+               else
+                   compute ws-saldo-total = ws-saldo-total -
       -     ws-valor-operacao
+                   move "S" to ws-transacao-ok-flag
+               end-if
            end-if
 
-           display "Transacao concluida com sucesso."
-           display "Data transacao: "ws-dia-transacao"/"ws-mes-transacao
-      -    "/"ws-ano-transacao " " ws-hora-transacao ":" 
-      -    ws-minuto-transacao ":" ws-segundo-transacao
+           if ws-transacao-ok-flag = "S"
+               display "Transacao concluida com sucesso."
+               display "Data transacao: "ws-dia-transacao"/"
+      -           ws-mes-transacao "/" ws-ano-transacao " "
+      -           ws-hora-transacao ":" ws-minuto-transacao ":"
+      -           ws-segundo-transacao
+
+               display "Saldo total:" ws-saldo-total
 
-           display "Saldo total:" ws-saldo-total
+               perform grava-saldo
+
+               perform grava-log
+
+               perform grava-auditoria
+           end-if
 
            goback.
 
-       end program variaveis2.
\ No newline at end of file
+       le-saldo-anterior.
+
+           open input saldo-file
+
+           if ws-saldo-ok
+               read saldo-file
+               move saldo-reg to ws-saldo-total
+               close saldo-file
+           else
+               if not ws-saldo-nao-existe
+                   display "ERRO ao ler saldo.dat - file status "
+                           ws-saldo-status
+                   display "Assumindo saldo inicial padrao."
+               end-if
+           end-if.
+
+       seleciona-moeda.
+
+           move "N" to ws-moeda-achou-flag
+
+           perform until ws-moeda-achou
+               display "Moeda da operacao (BRL/USD/EUR): "
+               accept ws-moeda
+
+               perform varying ws-idx-moeda from 1 by 1
+                       until ws-idx-moeda > ws-total-moedas
+                   if moeda-codigo (ws-idx-moeda) = ws-moeda
+                       move "S" to ws-moeda-achou-flag
+                       move moeda-taxa (ws-idx-moeda)
+                           to ws-taxa-conversao
+                   end-if
+               end-perform
+
+               if not ws-moeda-achou
+                   display "Moeda invalida. Informe BRL, USD ou EUR."
+               end-if
+           end-perform.
+
+       grava-saldo.
+
+           open output saldo-file
+
+           if not ws-saldo-ok
+               display "ERRO ao gravar saldo.dat - file status "
+                       ws-saldo-status
+               exit paragraph
+           end-if
+
+           write saldo-reg from ws-saldo-total
+
+           if not ws-saldo-ok
+               display "ERRO ao gravar saldo.dat - file status "
+                       ws-saldo-status
+           end-if
+
+           close saldo-file.
+
+       grava-log.
+
+           open extend transacoes-file
+
+           if ws-transacao-nao-existe
+               open output transacoes-file
+           end-if
+
+           if not ws-transacao-ok
+               display "ERRO ao gravar transacoes.log - file status "
+                       ws-transacao-status
+               exit paragraph
+           end-if
+
+           move ws-opcao         to trans-opcao
+           move ws-valor-operacao to trans-valor
+           move ws-saldo-total   to trans-saldo-result
+           move ws-data-trasacao to trans-data
+           move ws-moeda         to trans-moeda
+           move ws-valor-entrada to trans-valor-original
+
+           write transacao-reg
+
+           if not ws-transacao-ok
+               display "ERRO ao gravar transacoes.log - file status "
+                       ws-transacao-status
+           end-if
+
+           close transacoes-file.
+
+       grava-auditoria.
+
+           open extend auditoria-file
+
+           if ws-auditoria-nao-existe
+               open output auditoria-file
+           end-if
+
+           if not ws-auditoria-ok
+               display "ERRO ao gravar auditoria.log - file status "
+                       ws-auditoria-status
+               exit paragraph
+           end-if
+
+           move ws-operador-id   to aud-operador
+           move ws-opcao         to aud-opcao
+           move ws-valor-operacao to aud-valor
+           move ws-saldo-antes   to aud-saldo-antes
+           move ws-saldo-total   to aud-saldo-depois
+           move ws-data-trasacao to aud-data
+           move ws-moeda         to aud-moeda
+           move ws-valor-entrada to aud-valor-original
+
+           write auditoria-reg
+
+           if not ws-auditoria-ok
+               display "ERRO ao gravar auditoria.log - file status "
+                       ws-auditoria-status
+           end-if
+
+           close auditoria-file.
+
+       grava-agendamento.
+
+           open extend agendamentos-file
+
+           if ws-agendamento-nao-existe
+               open output agendamentos-file
+           end-if
+
+           if not ws-agendamento-ok
+               display "ERRO ao gravar agendamentos.dat - file status "
+                       ws-agendamento-status
+               exit paragraph
+           end-if
+
+           move ws-opcao          to age-opcao
+           move ws-valor-operacao to age-valor
+           move ws-ano-data       to age-ano
+           move ws-mes-data       to age-mes
+           move ws-dia-data       to age-dia
+           move ws-hora-data      to age-hora
+           move ws-minuto-data    to age-minuto
+           move ws-segundo-data   to age-segundo
+           move "P"               to age-status
+
+           write agendamento-reg
+
+           if not ws-agendamento-ok
+               display "ERRO ao gravar agendamentos.dat - file status "
+                       ws-agendamento-status
+           end-if
+
+           close agendamentos-file.
+
+       end program variaveis2.
