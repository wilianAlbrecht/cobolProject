@@ -0,0 +1,152 @@
+      ******************************************************************
+      * author wilian albrecht
+      * date: 08/08/2026
+      * purporse: migracao unica de registros.txt do formato sequencial
+      * antigo (concatenacao plana de registros de tamanho fixo) para
+      * o formato indexado (KSDS-style) exigido pelas SELECTs de
+      * arquivos.cbl/manutencao.cbl/nomesbatch.cbl/reconcilia.cbl -
+      * roda uma unica vez antes do primeiro uso desses programas em
+      * um runtime que suporte ORGANIZATION INDEXED
+      ******************************************************************
+       identification division.
+       program-id. converte-indexado.
+       environment division.
+       input-output section.
+       file-control.
+
+       select registros-antigo assign to './files/registros.txt.bak'
+       organization is sequential
+       file status is ws-antigo-status.
+
+       select registros-novo assign to './files/registros.txt'
+       organization is indexed
+       record key is pessoa-id-novo
+       access mode is random
+       file status is ws-novo-status.
+
+       data division.
+       file section.
+       fd registros-antigo.
+       copy "registro-pessoa.cpy"
+           replacing pessoa-file      by pessoa-file-antigo
+                     pessoa-id        by pessoa-id-antigo
+                     pessoa-nome      by pessoa-nome-antigo
+                     pessoa-status-reg by pessoa-status-reg-antigo
+                     pessoa-reg-ativa by pessoa-reg-ativa-antigo
+                     pessoa-reg-inativa by pessoa-reg-inativa-antigo
+                     pessoa-telefone  by pessoa-telefone-antigo
+                     pessoa-endereco  by pessoa-endereco-antigo
+                     pessoa-rua       by pessoa-rua-antigo
+                     pessoa-numero    by pessoa-numero-antigo
+                     pessoa-bairro    by pessoa-bairro-antigo
+                     pessoa-cidade    by pessoa-cidade-antigo
+                     pessoa-uf        by pessoa-uf-antigo
+                     pessoa-cep       by pessoa-cep-antigo.
+
+       fd registros-novo.
+       copy "registro-pessoa.cpy"
+           replacing pessoa-file      by pessoa-file-novo
+                     pessoa-id        by pessoa-id-novo
+                     pessoa-nome      by pessoa-nome-novo
+                     pessoa-status-reg by pessoa-status-reg-novo
+                     pessoa-reg-ativa by pessoa-reg-ativa-novo
+                     pessoa-reg-inativa by pessoa-reg-inativa-novo
+                     pessoa-telefone  by pessoa-telefone-novo
+                     pessoa-endereco  by pessoa-endereco-novo
+                     pessoa-rua       by pessoa-rua-novo
+                     pessoa-numero    by pessoa-numero-novo
+                     pessoa-bairro    by pessoa-bairro-novo
+                     pessoa-cidade    by pessoa-cidade-novo
+                     pessoa-uf        by pessoa-uf-novo
+                     pessoa-cep       by pessoa-cep-novo.
+
+       working-storage section.
+       77 ws-antigo-status     pic x(2) value spaces.
+           88 ws-antigo-ok             value "00".
+           88 ws-antigo-eof            value "10".
+           88 ws-antigo-nao-existe     value "35".
+       77 ws-novo-status       pic x(2) value spaces.
+           88 ws-novo-ok               value "00".
+       77 ws-eof               pic x value "N".
+       77 ws-total-lidos       pic 9(5) value zeros.
+       77 ws-total-gravados    pic 9(5) value zeros.
+
+       procedure division.
+
+      *    o arquivo de producao ja esta em './files/registros.txt';
+      /    renomeia para .bak para liberar o nome para o novo arquivo
+      /    indexado, seguindo o mesmo idioma de swap por
+      /    CBL_RENAME_FILE usado em agendamentos.cbl.
+           call "CBL_DELETE_FILE" using './files/registros.txt.bak'
+           call "CBL_RENAME_FILE" using './files/registros.txt'
+                                       './files/registros.txt.bak'
+
+           open input registros-antigo
+
+           if ws-antigo-nao-existe
+               display "Nao ha registros.txt.bak para migrar - "
+                       "nada a fazer."
+               goback
+           end-if
+
+           if not ws-antigo-ok
+               display "ERRO ao abrir registros.txt.bak - file "
+                       "status " ws-antigo-status
+               goback
+           end-if
+
+           open output registros-novo
+
+           if not ws-novo-ok
+               display "ERRO ao criar registros.txt indexado - "
+                       "file status " ws-novo-status
+               close registros-antigo
+               goback
+           end-if
+
+           perform until ws-eof = "S"
+               read registros-antigo
+                   at end move "S" to ws-eof
+                   not at end
+                       perform migra-registro
+               end-read
+           end-perform
+
+           close registros-antigo registros-novo
+
+           display "Migracao concluida - " ws-total-lidos
+                   " lido(s), " ws-total-gravados " gravado(s) no "
+                   "novo registros.txt indexado."
+
+           if ws-total-gravados not = ws-total-lidos
+               display "AVISO: nem todo registro lido foi gravado - "
+                       "verifique chaves duplicadas em "
+                       "registros.txt.bak antes de descartar o backup."
+           end-if
+
+           goback.
+
+       migra-registro.
+
+           add 1 to ws-total-lidos
+
+           move pessoa-id-antigo         to pessoa-id-novo
+           move pessoa-nome-antigo       to pessoa-nome-novo
+           move pessoa-status-reg-antigo to pessoa-status-reg-novo
+           move pessoa-telefone-antigo   to pessoa-telefone-novo
+           move pessoa-rua-antigo        to pessoa-rua-novo
+           move pessoa-numero-antigo     to pessoa-numero-novo
+           move pessoa-bairro-antigo     to pessoa-bairro-novo
+           move pessoa-cidade-antigo     to pessoa-cidade-novo
+           move pessoa-uf-antigo         to pessoa-uf-novo
+           move pessoa-cep-antigo        to pessoa-cep-novo
+
+           write pessoa-file-novo
+               invalid key
+                   display "ERRO: pessoa-id " pessoa-id-antigo
+                           " duplicado - registro ignorado"
+               not invalid key
+                   add 1 to ws-total-gravados
+           end-write.
+
+       end program converte-indexado.
