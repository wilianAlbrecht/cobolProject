@@ -0,0 +1,24 @@
+      ******************************************************************
+      * copybook comum de pessoa
+      * usado pelos programas que mantem cadastros de pessoa (arquivos,
+      * person, variaveis) como area de entrada/transferencia dos
+      * campos de identificacao, nome, endereco e telefone. cada
+      * programa move para o seu proprio registro de arquivo apenas os
+      * campos que utiliza - o layout do arquivo em disco de cada
+      * programa nao muda.
+      ******************************************************************
+       01 cad-pessoa.
+           05 cad-id                pic 9(2).
+           05 cad-nome.
+               10 cad-primeiro-nome pic x(15).
+               10 cad-ultimo-nome   pic x(15).
+           05 cad-nome-curto redefines cad-nome
+                                     pic a(10).
+           05 cad-telefone          pic x(9).
+           05 cad-endereco.
+               10 cad-rua           pic x(10).
+               10 cad-numero        pic 9(10).
+               10 cad-bairro        pic x(10).
+               10 cad-cidade        pic x(15).
+               10 cad-uf            pic x(2).
+               10 cad-cep           pic x(9).
