@@ -0,0 +1,21 @@
+      ******************************************************************
+      * copybook do registro fisico gravado em transacoes.log
+      * usado por variaveis2.cbl, agendamentos.cbl e fechamento.cbl -
+      * qualquer alteracao de layout deve ser feita aqui para manter os
+      * tres programas compativeis com o mesmo arquivo
+      ******************************************************************
+       01 transacao-reg.
+           03 trans-opcao          pic x(1).
+               88 trans-eh-deposito    value "1".
+               88 trans-eh-saque       value "2".
+           03 trans-valor          pic 9(5)v99.
+           03 trans-saldo-result   pic 9(5)v99.
+           03 trans-data.
+               05 trans-dia        pic x(2).
+               05 trans-mes        pic x(2).
+               05 trans-ano        pic x(4).
+               05 trans-hora       pic x(2).
+               05 trans-minuto     pic x(2).
+               05 trans-segundo    pic x(2).
+           03 trans-moeda          pic x(3).
+           03 trans-valor-original pic 9(5)v99.
