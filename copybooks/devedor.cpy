@@ -0,0 +1,17 @@
+      ******************************************************************
+      * copybook do registro fisico gravado em devedores.dat
+      * usado por variaveis.cbl e reconcilia.cbl - qualquer alteracao
+      * de layout deve ser feita aqui para manter os dois programas
+      * compativeis com o mesmo arquivo
+      ******************************************************************
+       01 devedor-reg.
+           03 dev-id                pic 9(2).
+           03 dev-nome.
+               05 dev-primeiro-nome pic x(15).
+               05 dev-ultimo-nome   pic x(15).
+           03 dev-telefone          pic x(9).
+           03 dev-divida.
+               05 dev-vlr-parc      pic 9(5)v99.
+               05 dev-qrd-parc      pic 9(3).
+               05 dev-parc-pgs      pic 9(3).
+           03 dev-sts-divida        pic x.
