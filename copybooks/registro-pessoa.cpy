@@ -0,0 +1,24 @@
+      ******************************************************************
+      * copybook do registro fisico gravado em registros.txt
+      * usado por arquivos.cbl, manutencao.cbl, nomesbatch.cbl e
+      * reconcilia.cbl - qualquer alteracao de layout deve ser feita
+      * aqui para manter os quatro programas compativeis com o mesmo
+      * arquivo. telefone/endereco seguem o mesmo formato de
+      * pessoa.cpy (req018) para que o registro de registros.txt seja
+      * a mesma "forma" de pessoa usada por person.cbl/variaveis.cbl,
+      * nao apenas o ID/NOME/STATUS original.
+      ******************************************************************
+       01 pessoa-file.
+           03 pessoa-id            pic 9(2).
+           03 pessoa-nome          pic a(10).
+           03 pessoa-status-reg    pic x(1).
+               88 pessoa-reg-ativa     value "A".
+               88 pessoa-reg-inativa   value "I".
+           03 pessoa-telefone      pic x(9).
+           03 pessoa-endereco.
+               05 pessoa-rua        pic x(10).
+               05 pessoa-numero     pic 9(10).
+               05 pessoa-bairro     pic x(10).
+               05 pessoa-cidade     pic x(15).
+               05 pessoa-uf         pic x(2).
+               05 pessoa-cep        pic x(9).
